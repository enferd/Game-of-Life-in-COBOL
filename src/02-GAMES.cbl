@@ -1,12 +1,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 01-GAMEL.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.     
-       SPECIAL-NAMES.             
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRID-FILE ASSIGN TO "GRIDSAVE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-GRID-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRID-FILE.
+       01  GRID-HEADER-RECORD.
+           05  GRID-REC-TYPE    PIC X.
+           05  GRID-HEIGHT      PIC 9(03).
+           05  GRID-WIDTH       PIC 9(03).
+           05  FILLER           PIC X(294).
+       01  GRID-DATA-RECORD.
+           05  GRID-DATA-TYPE   PIC X.
+           05  GRID-DATA-LINE   PIC X(300).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-GRID-STATUS       PIC XX       VALUE SPACES.
+       01  WS-GRID-EOF-SWITCH   PIC X        VALUE 'N'.
+       01  WS-GRID-LOAD-FAILED  PIC X        VALUE 'N'.
+
        01  CT-CONSTANTS.
            05  CT-TURNS         PIC 9(08)    VALUE 1.
            05  CT-FILLER-LINE   PIC X(100)   VALUE ALL '-'.
@@ -16,16 +36,22 @@
       *    CT-SCREEN MUST ALWAYS BE ONE HIGHER THAN CT-CANVAS!!!
            05  CT-CHANCE-OF-INITIAL-CELL
                                 PIC 9V999    VALUE 0,333.
-           05  CT-LIVING-CELL   PIC X        VALUE '@'.             
+           05  CT-LIVING-CELL   PIC X        VALUE '@'.
            05  CT-EMPTY-CELL    PIC X        VALUE '.'.
-
-       01  WS-VECTOR            OCCURS 100 TIMES.
-           05  WS-LINE          PIC X(100)   VALUE SPACES.
-           05  WS-ARRAY         OCCURS 100 TIMES.
+           05  CT-MAX-HEIGHT    PIC 9(03)    VALUE 300.
+           05  CT-MAX-WIDTH     PIC 9(03)    VALUE 300.
+      *    POSITION N OF CT-BIRTH-RULE/CT-SURVIVE-RULE IS N-1
+      *    LIVE NEIGHBORS; '1' MEANS THE RULE FIRES (DEFAULT B3/S23).
+           05  CT-BIRTH-RULE    PIC X(09)    VALUE '000100000'.
+           05  CT-SURVIVE-RULE  PIC X(09)    VALUE '001100000'.
+
+       01  WS-VECTOR            OCCURS 300 TIMES.
+           05  WS-LINE          PIC X(300)   VALUE SPACES.
+           05  WS-ARRAY         OCCURS 300 TIMES.
                10  WS-CELL      PIC 9        VALUE ZEROES.
-           05  WS-ARRAY2. 
-               10  WS-NEIGHBORS PIC 9        VALUE ZEROES 
-                                OCCURS 100 TIMES. 
+           05  WS-ARRAY2.
+               10  WS-NEIGHBORS PIC 9        VALUE ZEROES
+                                OCCURS 300 TIMES.
 
        01  WS-VARIABLES.
            05  WS-X            PIC 9(03)    VALUE ZEROES.
@@ -34,9 +60,82 @@
            05  WS-Y-AUX        PIC 9(03)    VALUE ZEROES.
            05  WS-COMMAND      PIC X        VALUE SPACES.
            05  WS-SEED         PIC X(80)    VALUE SPACES.
+           05  WS-SEED-UPPER   PIC X(80)    VALUE SPACES.
+           05  WS-SEED-BASE-ROW
+                                PIC 9(03)    VALUE ZEROES.
+           05  WS-SEED-BASE-COL
+                                PIC 9(03)    VALUE ZEROES.
+           05  WS-PAT-ROW      PIC 9(03)    VALUE ZEROES.
+           05  WS-PAT-COL      PIC 9(03)    VALUE ZEROES.
+           05  WS-DIMENSIONS-VALID
+                                PIC X        VALUE 'N'.
+           05  WS-WRAP-MODE    PIC X        VALUE 'N'.
+           05  WS-NEI-ROW      PIC 9(03)    VALUE ZEROES.
+           05  WS-NEI-COL      PIC 9(03)    VALUE ZEROES.
+           05  WS-RULES-TEXT   PIC X(20)    VALUE SPACES.
+           05  WS-RULES-UPPER  PIC X(20)    VALUE SPACES.
+           05  WS-RULE-POS     PIC 9(02)    VALUE ZEROES.
+           05  WS-RULE-MODE    PIC X        VALUE SPACES.
+           05  WS-RULE-DIGIT   PIC 9        VALUE ZEROES.
 
        01  WS-FECHA            PIC 9(18)    VALUE ZEROES.
 
+       01  CT-GLIDER-PATTERN.
+           05  CT-GLIDER-TEXT.
+               10  FILLER      PIC X(03)    VALUE '.@.'.
+               10  FILLER      PIC X(03)    VALUE '..@'.
+               10  FILLER      PIC X(03)    VALUE '@@@'.
+       01  CT-GLIDER-TABLE REDEFINES CT-GLIDER-PATTERN.
+           05  CT-GLIDER-ROW   PIC X(03)    OCCURS 3 TIMES.
+
+       01  CT-BLINKER-PATTERN.
+           05  CT-BLINKER-TEXT.
+               10  FILLER      PIC X(03)    VALUE '@@@'.
+       01  CT-BLINKER-TABLE REDEFINES CT-BLINKER-PATTERN.
+           05  CT-BLINKER-ROW  PIC X(03)    OCCURS 1 TIMES.
+
+       01  CT-PULSAR-PATTERN.
+           05  CT-PULSAR-TEXT.
+               10  FILLER      PIC X(13)    VALUE '..@@@...@@@..'.
+               10  FILLER      PIC X(13)    VALUE '.............'.
+               10  FILLER      PIC X(13)    VALUE '@....@.@....@'.
+               10  FILLER      PIC X(13)    VALUE '@....@.@....@'.
+               10  FILLER      PIC X(13)    VALUE '@....@.@....@'.
+               10  FILLER      PIC X(13)    VALUE '..@@@...@@@..'.
+               10  FILLER      PIC X(13)    VALUE '.............'.
+               10  FILLER      PIC X(13)    VALUE '..@@@...@@@..'.
+               10  FILLER      PIC X(13)    VALUE '@....@.@....@'.
+               10  FILLER      PIC X(13)    VALUE '@....@.@....@'.
+               10  FILLER      PIC X(13)    VALUE '@....@.@....@'.
+               10  FILLER      PIC X(13)    VALUE '.............'.
+               10  FILLER      PIC X(13)    VALUE '..@@@...@@@..'.
+       01  CT-PULSAR-TABLE REDEFINES CT-PULSAR-PATTERN.
+           05  CT-PULSAR-ROW   PIC X(13)    OCCURS 13 TIMES.
+
+       01  CT-GLIDER-GUN-PATTERN.
+           05  CT-GLIDER-GUN-TEXT.
+               10  FILLER      PIC X(36)
+                   VALUE '........................@...........'.
+               10  FILLER      PIC X(36)
+                   VALUE '......................@.@...........'.
+               10  FILLER      PIC X(36)
+                   VALUE '............@@......@@............@@'.
+               10  FILLER      PIC X(36)
+                   VALUE '...........@...@....@@............@@'.
+               10  FILLER      PIC X(36)
+                   VALUE '@@........@.....@...@@..............'.
+               10  FILLER      PIC X(36)
+                   VALUE '@@........@...@.@@....@.@...........'.
+               10  FILLER      PIC X(36)
+                   VALUE '..........@.....@.......@...........'.
+               10  FILLER      PIC X(36)
+                   VALUE '...........@...@....................'.
+               10  FILLER      PIC X(36)
+                   VALUE '............@@......................'.
+       01  CT-GLIDER-GUN-TABLE REDEFINES CT-GLIDER-GUN-PATTERN.
+           05  CT-GLIDER-GUN-ROW
+                                PIC X(36)    OCCURS 9 TIMES.
+
        SCREEN SECTION.
 
        01  MAIN-MENU.
@@ -52,12 +151,25 @@
            05  VALUE '         WRITE S AND WRITE A SEED TO GENERATE '
                                             LINE 7 COL 1.
            05  VALUE 'A SPECIFIC FIELD'     LINE 7 COL + 1.
-           05  VALUE 'GRID HEIGHT (MAX 40): '      LINE 11 COL 2.
+           05  VALUE '         SEEDS: GLIDER, BLINKER, PULSAR,'
+                                            LINE 8 COL 1.
+           05  VALUE ' GLIDER GUN'          LINE 8 COL + 1.
+           05  VALUE '         WRITE L TO LOAD A SAVED GRID'
+                                            LINE 9 COL 1.
+           05  VALUE '         WRITE T ON THE GRID SCREEN TO TOGGLE'
+                                            LINE 10 COL 1.
+           05  VALUE ' WRAP-AROUND EDGES'   LINE 10 COL + 1.
+           05  VALUE 'GRID HEIGHT (MAX 300): '      LINE 11 COL 2.
            05  SC-HEIGHT       PIC 9(03)    
                TO CT-CANVAS-HEIGHT          LINE 11 COL + 1.
-           05  VALUE 'GRID WIDTH (MAX 100): '       LINE 13 COL 2.
-           05  SC-WIDTH        PIC 9(03)    
+           05  VALUE 'GRID WIDTH (MAX 300): '       LINE 13 COL 2.
+           05  SC-WIDTH        PIC 9(03)
                TO CT-CANVAS-WIDTH           LINE 13 COL + 1.
+           05  SC-ERROR-MSG    PIC X(60)    VALUE SPACES
+                                            LINE 15 COL 2.
+           05  VALUE 'RULES (BLANK = B3/S23): '  LINE 17 COL 2.
+           05  SC-RULES        PIC X(20)    TO WS-RULES-TEXT
+                                            LINE 17 COL + 1.
            05  VALUE 'SEED: '               LINE 20 COL 2.
            05  SC-SEED         PIC X(80)    TO WS-SEED
                                             LINE 20 COL + 1.
@@ -66,7 +178,7 @@
            05 VALUE SPACES BLANK SCREEN.
 
        01  GRID-SCREEN.
-           05  SC-LINE         PIC X(100)    LINE WS-X COL 1
+           05  SC-LINE         PIC X(300)    LINE WS-X COL 1
                                VALUE SPACES.
            05  SC-MESSAGE      PIC X(98) 
                                        LINE CT-SCREEN-HEIGHT COL 1.
@@ -78,13 +190,16 @@
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
 
-           DISPLAY MAIN-MENU.
+           PERFORM 1010-GET-MENU-INPUT
+           THRU  F-1010-GET-MENU-INPUT
+           UNTIL WS-DIMENSIONS-VALID = 'Y'.
 
-           ACCEPT  MAIN-MENU.
+           PERFORM 1080-PARSE-RULES
+           THRU  F-1080-PARSE-RULES.
 
            COMPUTE CT-SCREEN-HEIGHT = CT-CANVAS-HEIGHT + 1.
 
-           PERFORM 1000-INIT  
+           PERFORM 1000-INIT
            THRU  F-1000-INIT.
 
            PERFORM 2000-PROCESS
@@ -96,6 +211,73 @@
 
        F-MAIN-PROGRAM. GOBACK.
 
+       1010-GET-MENU-INPUT.
+
+           DISPLAY MAIN-MENU.
+
+           ACCEPT  MAIN-MENU.
+
+           IF  CT-CANVAS-HEIGHT > 0
+               AND CT-CANVAS-HEIGHT NOT > CT-MAX-HEIGHT
+               AND CT-CANVAS-WIDTH > 0
+               AND CT-CANVAS-WIDTH NOT > CT-MAX-WIDTH
+
+               MOVE 'Y' TO WS-DIMENSIONS-VALID
+
+           ELSE
+
+               MOVE 'GRID SIZE OUT OF RANGE - RE-ENTER WITHIN LIMITS'
+                    TO SC-ERROR-MSG
+
+           END-IF.
+
+       F-1010-GET-MENU-INPUT. EXIT.
+
+       1080-PARSE-RULES.
+
+           IF  WS-RULES-TEXT NOT = SPACES
+
+               MOVE FUNCTION UPPER-CASE(WS-RULES-TEXT) TO WS-RULES-UPPER
+               MOVE '000000000' TO CT-BIRTH-RULE
+               MOVE '000000000' TO CT-SURVIVE-RULE
+               MOVE SPACES TO WS-RULE-MODE
+
+               PERFORM 1085-PARSE-RULE-CHAR
+               THRU  F-1085-PARSE-RULE-CHAR
+               VARYING WS-RULE-POS FROM 1 BY 1
+               UNTIL   WS-RULE-POS > 20
+
+           END-IF.
+
+       F-1080-PARSE-RULES. EXIT.
+
+       1085-PARSE-RULE-CHAR.
+
+           EVALUATE WS-RULES-UPPER(WS-RULE-POS : 1)
+
+               WHEN 'B'
+                   MOVE 'B' TO WS-RULE-MODE
+
+               WHEN 'S'
+                   MOVE 'S' TO WS-RULE-MODE
+
+               WHEN '0' THRU '8'
+                   MOVE WS-RULES-UPPER(WS-RULE-POS : 1) TO WS-RULE-DIGIT
+                   IF  WS-RULE-MODE = 'B'
+                       MOVE '1' TO
+                           CT-BIRTH-RULE(WS-RULE-DIGIT + 1 : 1)
+                   ELSE IF WS-RULE-MODE = 'S'
+                       MOVE '1' TO
+                           CT-SURVIVE-RULE(WS-RULE-DIGIT + 1 : 1)
+                   END-IF
+
+               WHEN OTHER
+                   CONTINUE
+
+           END-EVALUATE.
+
+       F-1085-PARSE-RULE-CHAR. EXIT.
+
        1000-INIT.
 
            MOVE FUNCTION CURRENT-DATE (1:18) TO WS-FECHA.
@@ -112,23 +294,35 @@
 
                WHEN 'S'
 
-                   PERFORM 1750-CALCULATE-SEED
-                   THRU  F-1750-CALCULATE-SEED
+                   PERFORM 1600-CLEAR-CELLS
+                   THRU  F-1600-CLEAR-CELLS
                    VARYING WS-X FROM 1 BY 1
                    UNTIL   WS-X > CT-CANVAS-HEIGHT
-           
+
+                   PERFORM 1750-CALCULATE-SEED
+                   THRU  F-1750-CALCULATE-SEED
+
+               WHEN 'L'
+
+                   PERFORM 1700-LOAD-GRID
+                   THRU  F-1700-LOAD-GRID
+
            END-EVALUATE.
 
            PERFORM 3100-CLEAR-SCREEN
            THRU    3100-CLEAR-SCREEN.
 
-           MOVE 'R: Refresh; S: Switch display mode; C: Compute state'
-                TO SC-MESSAGE.
+           IF  WS-COMMAND = 'L' AND WS-GRID-LOAD-FAILED = 'Y'
+               CONTINUE
+           ELSE
+               MOVE 'R:Refresh S:Switch C:Compute W:Save T:Toggle wrap'
+                    TO SC-MESSAGE
+           END-IF.
 
            PERFORM 3000-DISPLAY-SCREEN
            THRU  F-3000-DISPLAY-SCREEN
-           VARYING WS-X FROM 1 BY 1 
-           UNTIL   WS-X > CT-CANVAS-HEIGHT. 
+           VARYING WS-X FROM 1 BY 1
+           UNTIL   WS-X > CT-CANVAS-HEIGHT.
            MOVE SPACES TO SC-LINE.
 
        F-1000-INIT. EXIT.
@@ -147,12 +341,263 @@
 
        F-1500-CREATE-RANDOM-CELLS. EXIT.
 
+       1600-CLEAR-CELLS.
+
+           PERFORM VARYING WS-Y FROM 1 BY 1 UNTIL WS-Y > CT-CANVAS-WIDTH
+               MOVE 0 TO WS-CELL(WS-X,WS-Y)
+               MOVE CT-EMPTY-CELL TO WS-LINE(WS-X)(WS-Y : 1)
+           END-PERFORM.
+
+       F-1600-CLEAR-CELLS. EXIT.
+
+       1700-LOAD-GRID.
+
+           MOVE 'N' TO WS-GRID-LOAD-FAILED.
+
+           OPEN INPUT GRID-FILE.
+
+           IF WS-GRID-STATUS = '00'
+
+               READ GRID-FILE
+                   AT END
+                       MOVE 'Y' TO WS-GRID-LOAD-FAILED
+                       STRING 'UNABLE TO LOAD GRID - FILE EMPTY'
+                              DELIMITED BY SIZE
+                              INTO SC-MESSAGE
+                   NOT AT END
+                       IF  GRID-REC-TYPE = 'H'
+                        AND GRID-HEIGHT = CT-CANVAS-HEIGHT
+                        AND GRID-WIDTH  = CT-CANVAS-WIDTH
+
+                           MOVE 'N' TO WS-GRID-EOF-SWITCH
+
+                           PERFORM 1600-CLEAR-CELLS
+                           THRU  F-1600-CLEAR-CELLS
+                           VARYING WS-X FROM 1 BY 1
+                           UNTIL   WS-X > CT-CANVAS-HEIGHT
+
+                           PERFORM 1710-READ-GRID-LINE
+                           THRU  F-1710-READ-GRID-LINE
+                           VARYING WS-X FROM 1 BY 1
+                           UNTIL   WS-X > CT-CANVAS-HEIGHT
+                                   OR WS-GRID-EOF-SWITCH = 'Y'
+
+                       ELSE
+
+                           MOVE 'Y' TO WS-GRID-LOAD-FAILED
+                           STRING 'UNABLE TO LOAD GRID - SAVED SIZE '
+                                  GRID-HEIGHT ' X ' GRID-WIDTH
+                                  ' DOES NOT MATCH CURRENT '
+                                  CT-CANVAS-HEIGHT ' X '
+                                  CT-CANVAS-WIDTH
+                                  DELIMITED BY SIZE
+                                  INTO SC-MESSAGE
+
+                       END-IF
+               END-READ
+
+               CLOSE GRID-FILE
+
+           ELSE
+
+               MOVE 'Y' TO WS-GRID-LOAD-FAILED
+               STRING 'UNABLE TO LOAD GRID - STATUS '
+                      WS-GRID-STATUS
+                      DELIMITED BY SIZE
+                      INTO SC-MESSAGE
+
+           END-IF.
+
+       F-1700-LOAD-GRID. EXIT.
+
+       1710-READ-GRID-LINE.
+
+           READ GRID-FILE
+               AT END
+                   MOVE 'Y' TO WS-GRID-EOF-SWITCH
+               NOT AT END
+                   MOVE GRID-DATA-LINE TO WS-LINE(WS-X)
+                   PERFORM 1720-REBUILD-CELLS-ROW
+                   THRU  F-1720-REBUILD-CELLS-ROW
+                   VARYING WS-Y FROM 1 BY 1
+                   UNTIL   WS-Y > CT-CANVAS-WIDTH
+           END-READ.
+
+       F-1710-READ-GRID-LINE. EXIT.
+
+       1720-REBUILD-CELLS-ROW.
+
+           IF  WS-LINE(WS-X)(WS-Y : 1) = CT-LIVING-CELL
+               MOVE 1 TO WS-CELL(WS-X,WS-Y)
+           ELSE
+               MOVE 0 TO WS-CELL(WS-X,WS-Y)
+           END-IF.
+
+       F-1720-REBUILD-CELLS-ROW. EXIT.
+
        1750-CALCULATE-SEED.
 
-           CONTINUE.
+           MOVE FUNCTION UPPER-CASE(WS-SEED) TO WS-SEED-UPPER.
+           MOVE 2 TO WS-SEED-BASE-ROW.
+           MOVE 2 TO WS-SEED-BASE-COL.
+
+           EVALUATE WS-SEED-UPPER
+
+               WHEN 'GLIDER'
+
+                   PERFORM 1760-STAMP-GLIDER
+                   THRU  F-1760-STAMP-GLIDER
+
+               WHEN 'BLINKER'
+
+                   PERFORM 1765-STAMP-BLINKER
+                   THRU  F-1765-STAMP-BLINKER
+
+               WHEN 'PULSAR'
+
+                   PERFORM 1770-STAMP-PULSAR
+                   THRU  F-1770-STAMP-PULSAR
+
+               WHEN 'GLIDER GUN'
+
+                   PERFORM 1775-STAMP-GLIDER-GUN
+                   THRU  F-1775-STAMP-GLIDER-GUN
+
+               WHEN OTHER
+
+                   CONTINUE
+
+           END-EVALUATE.
 
        F-1750-CALCULATE-SEED. EXIT.
 
+       1760-STAMP-GLIDER.
+
+           PERFORM 1761-STAMP-GLIDER-ROW
+           THRU  F-1761-STAMP-GLIDER-ROW
+           VARYING WS-PAT-ROW FROM 1 BY 1
+           UNTIL   WS-PAT-ROW > 3.
+
+       F-1760-STAMP-GLIDER. EXIT.
+
+       1761-STAMP-GLIDER-ROW.
+
+           PERFORM 1762-STAMP-GLIDER-CELL
+           THRU  F-1762-STAMP-GLIDER-CELL
+           VARYING WS-PAT-COL FROM 1 BY 1
+           UNTIL   WS-PAT-COL > 3.
+
+       F-1761-STAMP-GLIDER-ROW. EXIT.
+
+       1762-STAMP-GLIDER-CELL.
+
+           IF  CT-GLIDER-ROW(WS-PAT-ROW)(WS-PAT-COL : 1)
+                   = CT-LIVING-CELL
+               COMPUTE WS-X = WS-SEED-BASE-ROW + WS-PAT-ROW - 1
+               COMPUTE WS-Y = WS-SEED-BASE-COL + WS-PAT-COL - 1
+               PERFORM 1790-PLACE-LIVE-CELL
+               THRU  F-1790-PLACE-LIVE-CELL
+           END-IF.
+
+       F-1762-STAMP-GLIDER-CELL. EXIT.
+
+       1765-STAMP-BLINKER.
+
+           PERFORM 1766-STAMP-BLINKER-ROW
+           THRU  F-1766-STAMP-BLINKER-ROW
+           VARYING WS-PAT-ROW FROM 1 BY 1
+           UNTIL   WS-PAT-ROW > 1.
+
+       F-1765-STAMP-BLINKER. EXIT.
+
+       1766-STAMP-BLINKER-ROW.
+
+           PERFORM 1767-STAMP-BLINKER-CELL
+           THRU  F-1767-STAMP-BLINKER-CELL
+           VARYING WS-PAT-COL FROM 1 BY 1
+           UNTIL   WS-PAT-COL > 3.
+
+       F-1766-STAMP-BLINKER-ROW. EXIT.
+
+       1767-STAMP-BLINKER-CELL.
+
+           IF  CT-BLINKER-ROW(WS-PAT-ROW)(WS-PAT-COL : 1)
+                   = CT-LIVING-CELL
+               COMPUTE WS-X = WS-SEED-BASE-ROW + WS-PAT-ROW - 1
+               COMPUTE WS-Y = WS-SEED-BASE-COL + WS-PAT-COL - 1
+               PERFORM 1790-PLACE-LIVE-CELL
+               THRU  F-1790-PLACE-LIVE-CELL
+           END-IF.
+
+       F-1767-STAMP-BLINKER-CELL. EXIT.
+
+       1770-STAMP-PULSAR.
+
+           PERFORM 1771-STAMP-PULSAR-ROW
+           THRU  F-1771-STAMP-PULSAR-ROW
+           VARYING WS-PAT-ROW FROM 1 BY 1
+           UNTIL   WS-PAT-ROW > 13.
+
+       F-1770-STAMP-PULSAR. EXIT.
+
+       1771-STAMP-PULSAR-ROW.
+
+           PERFORM 1772-STAMP-PULSAR-CELL
+           THRU  F-1772-STAMP-PULSAR-CELL
+           VARYING WS-PAT-COL FROM 1 BY 1
+           UNTIL   WS-PAT-COL > 13.
+
+       F-1771-STAMP-PULSAR-ROW. EXIT.
+
+       1772-STAMP-PULSAR-CELL.
+
+           IF  CT-PULSAR-ROW(WS-PAT-ROW)(WS-PAT-COL : 1)
+                   = CT-LIVING-CELL
+               COMPUTE WS-X = WS-SEED-BASE-ROW + WS-PAT-ROW - 1
+               COMPUTE WS-Y = WS-SEED-BASE-COL + WS-PAT-COL - 1
+               PERFORM 1790-PLACE-LIVE-CELL
+               THRU  F-1790-PLACE-LIVE-CELL
+           END-IF.
+
+       F-1772-STAMP-PULSAR-CELL. EXIT.
+
+       1775-STAMP-GLIDER-GUN.
+
+           PERFORM 1776-STAMP-GLIDER-GUN-ROW
+           THRU  F-1776-STAMP-GLIDER-GUN-ROW
+           VARYING WS-PAT-ROW FROM 1 BY 1
+           UNTIL   WS-PAT-ROW > 9.
+
+       F-1775-STAMP-GLIDER-GUN. EXIT.
+
+       1776-STAMP-GLIDER-GUN-ROW.
+
+           PERFORM 1777-STAMP-GLIDER-GUN-CELL
+           THRU  F-1777-STAMP-GLIDER-GUN-CELL
+           VARYING WS-PAT-COL FROM 1 BY 1
+           UNTIL   WS-PAT-COL > 36.
+
+       F-1776-STAMP-GLIDER-GUN-ROW. EXIT.
+
+       1777-STAMP-GLIDER-GUN-CELL.
+
+           IF  CT-GLIDER-GUN-ROW(WS-PAT-ROW)(WS-PAT-COL : 1)
+                   = CT-LIVING-CELL
+               COMPUTE WS-X = WS-SEED-BASE-ROW + WS-PAT-ROW - 1
+               COMPUTE WS-Y = WS-SEED-BASE-COL + WS-PAT-COL - 1
+               PERFORM 1790-PLACE-LIVE-CELL
+               THRU  F-1790-PLACE-LIVE-CELL
+           END-IF.
+
+       F-1777-STAMP-GLIDER-GUN-CELL. EXIT.
+
+       1790-PLACE-LIVE-CELL.
+
+           MOVE 1 TO WS-CELL(WS-X,WS-Y).
+           MOVE CT-LIVING-CELL TO WS-LINE(WS-X)(WS-Y : 1).
+
+       F-1790-PLACE-LIVE-CELL. EXIT.
+
        2000-PROCESS.
 
            ACCEPT GRID-SCREEN.
@@ -210,14 +655,58 @@
                    VARYING WS-X FROM 1 BY 1
                    UNTIL   WS-X > CT-CANVAS-HEIGHT
                    MOVE SPACES TO SC-LINE
-                   
+
+               WHEN 'W'
+
+                   PERFORM 3700-SAVE-GRID
+                   THRU  F-3700-SAVE-GRID
+
+                   PERFORM 3100-CLEAR-SCREEN
+                   THRU    3100-CLEAR-SCREEN
+
+                   IF  WS-GRID-STATUS = '00'
+                       MOVE 'Grid saved' TO SC-MESSAGE
+                   ELSE
+                       STRING 'UNABLE TO SAVE GRID - STATUS '
+                              WS-GRID-STATUS
+                              DELIMITED BY SIZE
+                              INTO SC-MESSAGE
+                   END-IF
+
+                   PERFORM 3000-DISPLAY-SCREEN
+                   THRU  F-3000-DISPLAY-SCREEN
+                   VARYING WS-X FROM 1 BY 1
+                   UNTIL   WS-X > CT-CANVAS-HEIGHT
+                   MOVE SPACES TO SC-LINE
+
+               WHEN 'T'
+
+                   IF  WS-WRAP-MODE = 'Y'
+                       MOVE 'N' TO WS-WRAP-MODE
+                       MOVE 'Wrap-around edges off' TO SC-MESSAGE
+                   ELSE
+                       MOVE 'Y' TO WS-WRAP-MODE
+                       MOVE 'Wrap-around edges on' TO SC-MESSAGE
+                   END-IF
+
+                   PERFORM 3100-CLEAR-SCREEN
+                   THRU    3100-CLEAR-SCREEN
+
+                   PERFORM 3000-DISPLAY-SCREEN
+                   THRU  F-3000-DISPLAY-SCREEN
+                   VARYING WS-X FROM 1 BY 1
+                   UNTIL   WS-X > CT-CANVAS-HEIGHT
+                   MOVE SPACES TO SC-LINE
+
            END-EVALUATE.
 
        F-2000-PROCESS. EXIT.
        
        3000-DISPLAY-SCREEN.
 
-           MOVE WS-LINE(WS-X) TO SC-LINE.
+           MOVE SPACES TO SC-LINE.
+           MOVE WS-LINE(WS-X)(1 : CT-CANVAS-WIDTH)
+               TO SC-LINE(1 : CT-CANVAS-WIDTH).
            DISPLAY GRID-SCREEN.
 
        F-3000-DISPLAY-SCREEN. EXIT.
@@ -262,6 +751,36 @@
 
        F-3600-SWITCH-CELL. EXIT.
 
+       3700-SAVE-GRID.
+
+           OPEN OUTPUT GRID-FILE.
+
+           IF  WS-GRID-STATUS = '00'
+
+               MOVE 'H'              TO GRID-REC-TYPE
+               MOVE CT-CANVAS-HEIGHT TO GRID-HEIGHT
+               MOVE CT-CANVAS-WIDTH  TO GRID-WIDTH
+               WRITE GRID-HEADER-RECORD
+
+               PERFORM 3710-WRITE-GRID-LINE
+               THRU  F-3710-WRITE-GRID-LINE
+               VARYING WS-X FROM 1 BY 1
+               UNTIL   WS-X > CT-CANVAS-HEIGHT
+
+               CLOSE GRID-FILE
+
+           END-IF.
+
+       F-3700-SAVE-GRID. EXIT.
+
+       3710-WRITE-GRID-LINE.
+
+           MOVE 'D'            TO GRID-DATA-TYPE.
+           MOVE WS-LINE(WS-X)  TO GRID-DATA-LINE.
+           WRITE GRID-DATA-RECORD.
+
+       F-3710-WRITE-GRID-LINE. EXIT.
+
        4000-CHECK-NEIGHBOR-CELLS.
 
            INITIALIZE WS-ARRAY2(WS-X).
@@ -275,30 +794,40 @@
 
        5000-CHECK-CORNER-CASES.
 
-           EVALUATE WS-X
-             WHEN 1
+           IF  WS-WRAP-MODE = 'Y'
 
-               PERFORM 5100-UPPER-LINE
-               THRU  F-5100-UPPER-LINE
-             
-             WHEN CT-CANVAS-HEIGHT
+               PERFORM 5350-ALL-NEIGHBORS-WRAP
+               THRU  F-5350-ALL-NEIGHBORS-WRAP
 
-               PERFORM 5200-LOWER-LINE
-               THRU  F-5200-LOWER-LINE 
+           ELSE
 
-             WHEN OTHER
+               EVALUATE WS-X
+                 WHEN 1
 
-               PERFORM 5300-MIDDLE-LINES
-               THRU  F-5300-MIDDLE-LINES
+                   PERFORM 5100-UPPER-LINE
+                   THRU  F-5100-UPPER-LINE
 
-           END-EVALUATE.
+                 WHEN CT-CANVAS-HEIGHT
+
+                   PERFORM 5200-LOWER-LINE
+                   THRU  F-5200-LOWER-LINE
+
+                 WHEN OTHER
+
+                   PERFORM 5300-MIDDLE-LINES
+                   THRU  F-5300-MIDDLE-LINES
+
+               END-EVALUATE
+
+           END-IF.
 
            IF  WS-CELL(WS-X,WS-Y) = 1
-               AND (WS-NEIGHBORS(WS-X,WS-Y) < 2 
-                   OR WS-NEIGHBORS(WS-X,WS-Y) > 3)
-                   MOVE 0 TO WS-CELL(WS-X,WS-Y) 
-           ELSE IF WS-CELL(WS-X,WS-Y) = 0 
-                AND WS-NEIGHBORS(WS-X,WS-Y) = 3
+               AND CT-SURVIVE-RULE(WS-NEIGHBORS(WS-X,WS-Y) + 1 : 1)
+                   NOT = '1'
+                   MOVE 0 TO WS-CELL(WS-X,WS-Y)
+           ELSE IF WS-CELL(WS-X,WS-Y) = 0
+                AND CT-BIRTH-RULE(WS-NEIGHBORS(WS-X,WS-Y) + 1 : 1)
+                    = '1'
                    MOVE 1 TO WS-CELL(WS-X,WS-Y)
            END-IF.
 
@@ -445,6 +974,47 @@
 
        F-5300-ADD-NEIGHBOR. EXIT.
 
+       5350-ALL-NEIGHBORS-WRAP.
+
+           PERFORM VARYING   WS-X-AUX
+           FROM 1 BY 1 UNTIL WS-X-AUX > 3
+
+               PERFORM 5360-ADD-NEIGHBOR-WRAP
+               THRU  F-5360-ADD-NEIGHBOR-WRAP
+               VARYING WS-Y-AUX FROM 1 BY 1
+               UNTIL   WS-Y-AUX > 3
+
+           END-PERFORM.
+
+       F-5350-ALL-NEIGHBORS-WRAP. EXIT.
+
+       5360-ADD-NEIGHBOR-WRAP.
+
+           COMPUTE WS-NEI-ROW = WS-X - 2 + WS-X-AUX.
+           COMPUTE WS-NEI-COL = WS-Y - 2 + WS-Y-AUX.
+
+           IF  WS-NEI-ROW < 1
+               ADD  CT-CANVAS-HEIGHT TO WS-NEI-ROW
+           END-IF.
+           IF  WS-NEI-ROW > CT-CANVAS-HEIGHT
+               SUBTRACT CT-CANVAS-HEIGHT FROM WS-NEI-ROW
+           END-IF.
+           IF  WS-NEI-COL < 1
+               ADD  CT-CANVAS-WIDTH TO WS-NEI-COL
+           END-IF.
+           IF  WS-NEI-COL > CT-CANVAS-WIDTH
+               SUBTRACT CT-CANVAS-WIDTH FROM WS-NEI-COL
+           END-IF.
+
+           IF  NOT(WS-X-AUX = 2 AND WS-Y-AUX = 2)
+               AND WS-LINE(WS-NEI-ROW)(WS-NEI-COL : 1)
+                   = CT-LIVING-CELL
+               ADD 1
+               TO  WS-NEIGHBORS(WS-X,WS-Y)
+           END-IF.
+
+       F-5360-ADD-NEIGHBOR-WRAP. EXIT.
+
        6000-PREPARE-LINE-FOR-DISPLAY.
 
            MOVE WS-NEIGHBORS(WS-X,WS-Y) TO WS-LINE(WS-X)(WS-Y : 1).
