@@ -1,10 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 01-GAMEL.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.     
-       SPECIAL-NAMES.             
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "PRTFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHKPT-HEADER-RECORD.
+           05  CHKPT-REC-TYPE   PIC X.
+           05  CHKPT-GENERATION PIC 9(08).
+           05  CHKPT-MIN-POP    PIC 9(08).
+           05  CHKPT-MAX-POP    PIC 9(08).
+           05  CHKPT-TOTAL-POP  PIC 9(12).
+           05  CHKPT-HEIGHT     PIC 9(03).
+           05  CHKPT-WIDTH      PIC 9(03).
+           05  CHKPT-WRAP-MODE  PIC X.
+           05  CHKPT-BIRTH-RULE PIC X(09).
+           05  CHKPT-SURVIVE-RULE
+                                PIC X(09).
+           05  CHKPT-EXTINCT-SWITCH
+                                PIC X.
+           05  CHKPT-EXTINCT-GENERATION
+                                PIC 9(08).
+           05  CHKPT-PRINT-PAGE PIC 9(05).
+           05  FILLER           PIC X(225).
+       01  CHKPT-DATA-RECORD.
+           05  CHKPT-DATA-TYPE  PIC X.
+           05  CHKPT-DATA-LINE  PIC X(300).
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD         PIC X(301).
+
        WORKING-STORAGE SECTION.
 
        01  CT-CONSTANTS.
@@ -14,59 +49,426 @@
            05  CT-CANVAS-HEIGHT PIC 9(03)    VALUE 50.
            05  CT-CHANCE-OF-INITIAL-CELL
                                 PIC 9V999    VALUE 0,666.
-           05  CT-LIVING-CELL   PIC X        VALUE '@'.             
+           05  CT-LIVING-CELL   PIC X        VALUE '@'.
            05  CT-EMPTY-CELL    PIC X        VALUE '.'.
-
-       01  WS-VECTOR            OCCURS 100 TIMES.
-           05  WS-LINE          PIC X(100)   VALUE SPACES.
-           05  WS-ARRAY         OCCURS 100 TIMES.
+           05  CT-CHECKPOINT-INTERVAL
+                                PIC 9(03)    VALUE 50.
+           05  CT-MAX-HEIGHT    PIC 9(03)    VALUE 300.
+           05  CT-MAX-WIDTH     PIC 9(03)    VALUE 300.
+           05  CT-WRAP-MODE     PIC X        VALUE 'N'.
+      *    POSITION N OF CT-BIRTH-RULE/CT-SURVIVE-RULE IS N-1
+      *    LIVE NEIGHBORS; '1' MEANS THE RULE FIRES (DEFAULT B3/S23).
+           05  CT-BIRTH-RULE    PIC X(09)    VALUE '000100000'.
+           05  CT-SURVIVE-RULE  PIC X(09)    VALUE '001100000'.
+
+       01  WS-CHKPT-STATUS      PIC XX       VALUE SPACES.
+       01  WS-RESTART-SWITCH    PIC X        VALUE 'N'.
+       01  WS-START-GENERATION  PIC 9(08)    VALUE 1.
+       01  WS-CHECKPOINT-QUOTIENT
+                                PIC 9(08)    VALUE ZEROES.
+       01  WS-CHECKPOINT-REMAINDER
+                                PIC 9(03)    VALUE ZEROES.
+
+       01  WS-OUTPUT-MODE       PIC X        VALUE 'D'.
+       01  WS-PRINT-STATUS      PIC XX       VALUE SPACES.
+       01  WS-PRINT-PAGE        PIC 9(05)    VALUE ZEROES.
+
+       01  WS-HEIGHT-PARM       PIC X(03)    VALUE SPACES.
+       01  WS-HEIGHT-PARM-NUM   REDEFINES WS-HEIGHT-PARM
+                                PIC 9(03).
+       01  WS-WIDTH-PARM        PIC X(03)    VALUE SPACES.
+       01  WS-WIDTH-PARM-NUM    REDEFINES WS-WIDTH-PARM
+                                PIC 9(03).
+
+       01  WS-WRAP-PARM         PIC X        VALUE SPACES.
+
+       01  WS-RULES-TEXT        PIC X(20)    VALUE SPACES.
+       01  WS-RULES-UPPER       PIC X(20)    VALUE SPACES.
+       01  WS-RULE-POS          PIC 9(02)    VALUE ZEROES.
+       01  WS-RULE-MODE         PIC X        VALUE SPACES.
+       01  WS-RULE-DIGIT        PIC 9        VALUE ZEROES.
+
+       01  WS-PRINT-HEADER-LINE.
+           05  WS-PH-CTL        PIC X        VALUE '1'.
+           05  FILLER           PIC X(05)    VALUE SPACES.
+           05  FILLER           PIC X(40)
+               VALUE 'CONWAYS GAME OF LIFE - BATCH RUN REPORT'.
+           05  FILLER           PIC X(03)    VALUE SPACES.
+           05  FILLER           PIC X(10)    VALUE 'RUN DATE: '.
+           05  WS-PH-DATETIME   PIC 9(14).
+           05  FILLER           PIC X(03)    VALUE SPACES.
+           05  FILLER           PIC X(07)    VALUE 'TURNS: '.
+           05  WS-PH-TURNS      PIC ZZZZZZZ9.
+           05  FILLER           PIC X(03)    VALUE SPACES.
+           05  FILLER           PIC X(08)    VALUE 'HEIGHT: '.
+           05  WS-PH-HEIGHT     PIC ZZ9.
+           05  FILLER           PIC X(03)    VALUE SPACES.
+           05  FILLER           PIC X(07)    VALUE 'WIDTH: '.
+           05  WS-PH-WIDTH      PIC ZZ9.
+           05  FILLER           PIC X(15)    VALUE SPACES.
+
+       01  WS-PRINT-PAGE-LINE.
+           05  WS-PP-CTL        PIC X        VALUE '1'.
+           05  FILLER           PIC X(10)    VALUE SPACES.
+           05  FILLER           PIC X(11)    VALUE 'GENERATION:'.
+           05  WS-PP-GENERATION PIC ZZZZZZZ9.
+           05  FILLER           PIC X(05)    VALUE SPACES.
+           05  FILLER           PIC X(05)    VALUE 'PAGE:'.
+           05  WS-PP-PAGE       PIC ZZZZ9.
+           05  FILLER           PIC X(88)    VALUE SPACES.
+
+       01  WS-PRINT-DETAIL-LINE.
+           05  WS-PD-CTL        PIC X        VALUE SPACE.
+           05  WS-PD-TEXT       PIC X(300)   VALUE SPACES.
+
+       01  WS-PRINT-STATS-LINE.
+           05  WS-PS-CTL        PIC X        VALUE SPACE.
+           05  WS-PS-LABEL      PIC X(40)    VALUE SPACES.
+           05  WS-PS-VALUE      PIC ZZZZZZZ9.
+           05  FILLER           PIC X(01)    VALUE SPACES.
+           05  WS-PS-VALUE-ED   PIC ZZZZZZZ9,99.
+           05  FILLER           PIC X(73)    VALUE SPACES.
+
+       01  WS-VECTOR            OCCURS 300 TIMES.
+           05  WS-LINE          PIC X(300)   VALUE SPACES.
+           05  WS-ARRAY         OCCURS 300 TIMES.
                10  WS-CELL      PIC 9        VALUE ZEROES.
-           05  WS-ARRAY2. 
-               10  WS-NEIGHBORS PIC 9        VALUE ZEROES 
-                                OCCURS 100 TIMES. 
+           05  WS-ARRAY2.
+               10  WS-NEIGHBORS PIC 9        VALUE ZEROES
+                                OCCURS 300 TIMES.
 
        01  WS-VARIABLES.
            05  WS-X            PIC 9(03)    VALUE ZEROES.
            05  WS-Y            PIC 9(03)    VALUE ZEROES.
            05  WS-X-AUX        PIC 9(03)    VALUE ZEROES.
            05  WS-Y-AUX        PIC 9(03)    VALUE ZEROES.
+           05  WS-NEI-ROW      PIC 9(03)    VALUE ZEROES.
+           05  WS-NEI-COL      PIC 9(03)    VALUE ZEROES.
 
        01  WS-FECHA            PIC 9(14)    VALUE ZEROES.
 
+       01  WS-STATISTICS.
+           05  WS-GENERATION   PIC 9(08)    VALUE ZEROES.
+           05  WS-GENERATION-ED
+                                PIC ZZZZZZZ9.
+           05  WS-LIVE-COUNT   PIC 9(08)    VALUE ZEROES.
+           05  WS-MIN-POPULATION
+                                PIC 9(08)    VALUE ZEROES.
+           05  WS-MIN-POPULATION-ED
+                                PIC ZZZZZZZ9.
+           05  WS-MAX-POPULATION
+                                PIC 9(08)    VALUE ZEROES.
+           05  WS-MAX-POPULATION-ED
+                                PIC ZZZZZZZ9.
+           05  WS-TOTAL-POPULATION
+                                PIC 9(12)    VALUE ZEROES.
+           05  WS-AVERAGE-POPULATION
+                                PIC 9(08)V99 VALUE ZEROES.
+           05  WS-AVERAGE-POPULATION-ED
+                                PIC ZZZZZZZ9,99.
+           05  WS-EXTINCT-GENERATION
+                                PIC 9(08)    VALUE ZEROES.
+           05  WS-EXTINCT-GENERATION-ED
+                                PIC ZZZZZZZ9.
+           05  WS-EXTINCT-SWITCH
+                                PIC X        VALUE 'N'.
+
+       01  WS-STEADY-STATE-CHECK.
+           05  WS-STEADY-STATE PIC X        VALUE 'N'.
+           05  WS-SAME-AS-GEN-1
+                                PIC X        VALUE 'N'.
+           05  WS-SAME-AS-GEN-2
+                                PIC X        VALUE 'N'.
+
+       01  WS-PREV-GEN-1        OCCURS 300 TIMES.
+           05  WS-PREV-LINE-1   PIC X(300)   VALUE SPACES.
+
+       01  WS-PREV-GEN-2        OCCURS 300 TIMES.
+           05  WS-PREV-LINE-2   PIC X(300)   VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
 
-           PERFORM 1000-INIT  
+           PERFORM 1000-INIT
            THRU  F-1000-INIT.
 
            PERFORM 2000-PROCESS
            THRU  F-2000-PROCESS
-           CT-TURNS TIMES.
+           VARYING WS-GENERATION FROM WS-START-GENERATION BY 1
+           UNTIL   WS-GENERATION > CT-TURNS
+              OR   WS-STEADY-STATE = 'Y'.
+
+           SUBTRACT 1 FROM WS-GENERATION.
 
-           PERFORM 9999-FINAL   
+           PERFORM 9999-FINAL
            THRU  F-9999-FINAL.
 
        F-MAIN-PROGRAM. GOBACK.
 
        1000-INIT.
 
-           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-FECHA.
-           MOVE FUNCTION RANDOM(WS-FECHA) TO WS-FECHA.
-           
-           PERFORM 1500-CREATE-RANDOM-CELLS
-           THRU  F-1500-CREATE-RANDOM-CELLS
-           VARYING WS-X FROM 1 BY 1
-           UNTIL   WS-X > CT-CANVAS-HEIGHT.
+           ACCEPT WS-OUTPUT-MODE FROM SYSIN.
 
-           PERFORM 3000-DISPLAY-SCREEN
-           THRU  F-3000-DISPLAY-SCREEN
-           VARYING WS-X FROM 1 BY 1 
-           UNTIL   WS-X > CT-CANVAS-HEIGHT.
+           IF  WS-OUTPUT-MODE NOT = 'P'
+               MOVE 'D' TO WS-OUTPUT-MODE
+           END-IF.
+
+           ACCEPT WS-HEIGHT-PARM FROM SYSIN.
+           ACCEPT WS-WIDTH-PARM  FROM SYSIN.
+
+           IF  WS-HEIGHT-PARM IS NUMERIC
+               AND WS-HEIGHT-PARM-NUM > 0
+               AND WS-HEIGHT-PARM-NUM NOT > CT-MAX-HEIGHT
+               MOVE WS-HEIGHT-PARM-NUM TO CT-CANVAS-HEIGHT
+           END-IF.
+
+           IF  WS-WIDTH-PARM IS NUMERIC
+               AND WS-WIDTH-PARM-NUM > 0
+               AND WS-WIDTH-PARM-NUM NOT > CT-MAX-WIDTH
+               MOVE WS-WIDTH-PARM-NUM TO CT-CANVAS-WIDTH
+           END-IF.
+
+           ACCEPT WS-WRAP-PARM FROM SYSIN.
+
+           IF  WS-WRAP-PARM = 'Y'
+               MOVE 'Y' TO CT-WRAP-MODE
+           END-IF.
+
+           ACCEPT WS-RULES-TEXT FROM SYSIN.
+
+           PERFORM 1080-PARSE-RULES
+           THRU  F-1080-PARSE-RULES.
+
+           PERFORM 1050-ATTEMPT-RESTART
+           THRU  F-1050-ATTEMPT-RESTART.
+
+           IF  WS-OUTPUT-MODE = 'P'
+               PERFORM 1090-OPEN-PRINT-FILE
+               THRU  F-1090-OPEN-PRINT-FILE
+           END-IF.
+
+           IF  WS-RESTART-SWITCH NOT = 'Y'
+
+               MOVE FUNCTION CURRENT-DATE (1:14) TO WS-FECHA
+               MOVE FUNCTION RANDOM(WS-FECHA) TO WS-FECHA
+
+               PERFORM 1500-CREATE-RANDOM-CELLS
+               THRU  F-1500-CREATE-RANDOM-CELLS
+               VARYING WS-X FROM 1 BY 1
+               UNTIL   WS-X > CT-CANVAS-HEIGHT
+
+           END-IF.
 
-           DISPLAY     CT-FILLER-LINE.
+           IF  WS-OUTPUT-MODE = 'P'
+
+               IF  WS-RESTART-SWITCH NOT = 'Y'
+                   PERFORM 3055-PRINT-INITIAL-STATE
+                   THRU  F-3055-PRINT-INITIAL-STATE
+               END-IF
+
+           ELSE
+
+               PERFORM 3000-DISPLAY-SCREEN
+               THRU  F-3000-DISPLAY-SCREEN
+               VARYING WS-X FROM 1 BY 1
+               UNTIL   WS-X > CT-CANVAS-HEIGHT
+
+               DISPLAY     CT-FILLER-LINE
+
+           END-IF.
 
        F-1000-INIT. EXIT.
 
+       1080-PARSE-RULES.
+
+           IF  WS-RULES-TEXT NOT = SPACES
+
+               MOVE FUNCTION UPPER-CASE(WS-RULES-TEXT) TO WS-RULES-UPPER
+               MOVE '000000000' TO CT-BIRTH-RULE
+               MOVE '000000000' TO CT-SURVIVE-RULE
+               MOVE SPACES TO WS-RULE-MODE
+
+               PERFORM 1085-PARSE-RULE-CHAR
+               THRU  F-1085-PARSE-RULE-CHAR
+               VARYING WS-RULE-POS FROM 1 BY 1
+               UNTIL   WS-RULE-POS > 20
+
+           END-IF.
+
+       F-1080-PARSE-RULES. EXIT.
+
+       1085-PARSE-RULE-CHAR.
+
+           EVALUATE WS-RULES-UPPER(WS-RULE-POS : 1)
+
+               WHEN 'B'
+                   MOVE 'B' TO WS-RULE-MODE
+
+               WHEN 'S'
+                   MOVE 'S' TO WS-RULE-MODE
+
+               WHEN '0' THRU '8'
+                   MOVE WS-RULES-UPPER(WS-RULE-POS : 1) TO WS-RULE-DIGIT
+                   IF  WS-RULE-MODE = 'B'
+                       MOVE '1' TO
+                           CT-BIRTH-RULE(WS-RULE-DIGIT + 1 : 1)
+                   ELSE IF WS-RULE-MODE = 'S'
+                       MOVE '1' TO
+                           CT-SURVIVE-RULE(WS-RULE-DIGIT + 1 : 1)
+                   END-IF
+
+               WHEN OTHER
+                   CONTINUE
+
+           END-EVALUATE.
+
+       F-1085-PARSE-RULE-CHAR. EXIT.
+
+       1090-OPEN-PRINT-FILE.
+
+           IF  WS-RESTART-SWITCH = 'Y'
+               OPEN EXTEND PRINT-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+           END-IF.
+
+           IF  WS-PRINT-STATUS NOT = '00'
+
+               DISPLAY 'UNABLE TO OPEN PRINT FILE - STATUS '
+                       WS-PRINT-STATUS
+               MOVE 'D' TO WS-OUTPUT-MODE
+
+           ELSE
+
+               IF  WS-RESTART-SWITCH NOT = 'Y'
+
+                   MOVE FUNCTION CURRENT-DATE (1:14) TO WS-PH-DATETIME
+                   MOVE CT-TURNS                     TO WS-PH-TURNS
+                   MOVE CT-CANVAS-HEIGHT             TO WS-PH-HEIGHT
+                   MOVE CT-CANVAS-WIDTH              TO WS-PH-WIDTH
+
+                   ADD 1 TO WS-PRINT-PAGE
+                   WRITE PRINT-RECORD FROM WS-PRINT-HEADER-LINE
+
+               END-IF
+
+           END-IF.
+
+       F-1090-OPEN-PRINT-FILE. EXIT.
+
+       1050-ATTEMPT-RESTART.
+
+           MOVE 'N' TO WS-RESTART-SWITCH.
+           MOVE 1   TO WS-START-GENERATION.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF  WS-CHKPT-STATUS = '00'
+
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF  CHKPT-REC-TYPE = 'H'
+                           COMPUTE WS-START-GENERATION =
+                                   CHKPT-GENERATION + 1
+                           MOVE 'Y' TO WS-RESTART-SWITCH
+                           MOVE CHKPT-MIN-POP   TO WS-MIN-POPULATION
+                           MOVE CHKPT-MAX-POP   TO WS-MAX-POPULATION
+                           MOVE CHKPT-TOTAL-POP TO WS-TOTAL-POPULATION
+                           MOVE CHKPT-EXTINCT-SWITCH
+                                                TO WS-EXTINCT-SWITCH
+                           MOVE CHKPT-EXTINCT-GENERATION
+                                                TO WS-EXTINCT-GENERATION
+                           MOVE CHKPT-PRINT-PAGE
+                                                TO WS-PRINT-PAGE
+                           PERFORM 1055-RESTORE-CHECKPOINT-PARMS
+                           THRU  F-1055-RESTORE-CHECKPOINT-PARMS
+                           PERFORM 1060-READ-CHECKPOINT-ROW
+                           THRU  F-1060-READ-CHECKPOINT-ROW
+                           VARYING WS-X FROM 1 BY 1
+                           UNTIL   WS-X > CT-CANVAS-HEIGHT
+                           PERFORM 1065-READ-PREV-LINE-1
+                           THRU  F-1065-READ-PREV-LINE-1
+                           VARYING WS-X FROM 1 BY 1
+                           UNTIL   WS-X > CT-CANVAS-HEIGHT
+                           PERFORM 1067-READ-PREV-LINE-2
+                           THRU  F-1067-READ-PREV-LINE-2
+                           VARYING WS-X FROM 1 BY 1
+                           UNTIL   WS-X > CT-CANVAS-HEIGHT
+                       END-IF
+               END-READ
+
+               CLOSE CHECKPOINT-FILE
+
+           END-IF.
+
+       F-1050-ATTEMPT-RESTART. EXIT.
+
+       1055-RESTORE-CHECKPOINT-PARMS.
+
+           IF  CHKPT-HEIGHT NOT = CT-CANVAS-HEIGHT
+            OR CHKPT-WIDTH  NOT = CT-CANVAS-WIDTH
+               DISPLAY 'RESTART: SYSIN HEIGHT/WIDTH PARM IGNORED - '
+                       'RESUMING AT CHECKPOINT SIZE '
+                       CHKPT-HEIGHT ' X ' CHKPT-WIDTH
+           END-IF.
+
+           MOVE CHKPT-HEIGHT       TO CT-CANVAS-HEIGHT.
+           MOVE CHKPT-WIDTH        TO CT-CANVAS-WIDTH.
+           MOVE CHKPT-WRAP-MODE    TO CT-WRAP-MODE.
+           MOVE CHKPT-BIRTH-RULE   TO CT-BIRTH-RULE.
+           MOVE CHKPT-SURVIVE-RULE TO CT-SURVIVE-RULE.
+
+       F-1055-RESTORE-CHECKPOINT-PARMS. EXIT.
+
+       1060-READ-CHECKPOINT-ROW.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CHKPT-DATA-LINE TO WS-LINE(WS-X)
+                   PERFORM 1070-REBUILD-CELLS-FROM-LINE
+                   THRU  F-1070-REBUILD-CELLS-FROM-LINE
+                   VARYING WS-Y FROM 1 BY 1
+                   UNTIL   WS-Y > CT-CANVAS-WIDTH
+           END-READ.
+
+       F-1060-READ-CHECKPOINT-ROW. EXIT.
+
+       1065-READ-PREV-LINE-1.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CHKPT-DATA-LINE TO WS-PREV-LINE-1(WS-X)
+           END-READ.
+
+       F-1065-READ-PREV-LINE-1. EXIT.
+
+       1067-READ-PREV-LINE-2.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CHKPT-DATA-LINE TO WS-PREV-LINE-2(WS-X)
+           END-READ.
+
+       F-1067-READ-PREV-LINE-2. EXIT.
+
+       1070-REBUILD-CELLS-FROM-LINE.
+
+           IF  WS-LINE(WS-X)(WS-Y : 1) = CT-LIVING-CELL
+               MOVE 1 TO WS-CELL(WS-X,WS-Y)
+           ELSE
+               MOVE 0 TO WS-CELL(WS-X,WS-Y)
+           END-IF.
+
+       F-1070-REBUILD-CELLS-FROM-LINE. EXIT.
+
        1500-CREATE-RANDOM-CELLS.
 
            PERFORM VARYING WS-Y FROM 1 BY 1 UNTIL WS-Y > CT-CANVAS-WIDTH
@@ -83,32 +485,201 @@
 
        2000-PROCESS.
 
+           MOVE 0 TO WS-LIVE-COUNT.
+
            PERFORM 4000-CHECK-NEIGHBOR-CELLS
            THRU  F-4000-CHECK-NEIGHBOR-CELLS
-           VARYING WS-X FROM 1 BY 1 
+           VARYING WS-X FROM 1 BY 1
            UNTIL   WS-X > CT-CANVAS-HEIGHT.
 
            PERFORM 3500-OVERWRITE-CELL
            THRU  F-3500-OVERWRITE-CELL
-           VARYING WS-X FROM 1 BY 1 
+           VARYING WS-X FROM 1 BY 1
            UNTIL   WS-X > CT-CANVAS-HEIGHT.
 
-           PERFORM 3000-DISPLAY-SCREEN
-           THRU  F-3000-DISPLAY-SCREEN
+           MOVE 'Y' TO WS-SAME-AS-GEN-1.
+           MOVE 'Y' TO WS-SAME-AS-GEN-2.
+
+           PERFORM 2100-COMPARE-TO-PREVIOUS
+           THRU  F-2100-COMPARE-TO-PREVIOUS
            VARYING WS-X FROM 1 BY 1
            UNTIL   WS-X > CT-CANVAS-HEIGHT.
 
-           DISPLAY CT-FILLER-LINE.
+           IF  WS-SAME-AS-GEN-1 = 'Y' OR WS-SAME-AS-GEN-2 = 'Y'
+               MOVE 'Y' TO WS-STEADY-STATE
+           END-IF.
+
+           PERFORM 2150-SAVE-GENERATION-SNAPSHOT
+           THRU  F-2150-SAVE-GENERATION-SNAPSHOT
+           VARYING WS-X FROM 1 BY 1
+           UNTIL   WS-X > CT-CANVAS-HEIGHT.
+
+           IF  WS-OUTPUT-MODE = 'P'
+
+               PERFORM 3050-PRINT-GENERATION
+               THRU  F-3050-PRINT-GENERATION
+
+           ELSE
+
+               PERFORM 3000-DISPLAY-SCREEN
+               THRU  F-3000-DISPLAY-SCREEN
+               VARYING WS-X FROM 1 BY 1
+               UNTIL   WS-X > CT-CANVAS-HEIGHT
+
+               DISPLAY CT-FILLER-LINE
+
+           END-IF.
+
+           PERFORM 8000-UPDATE-STATISTICS
+           THRU  F-8000-UPDATE-STATISTICS.
+
+           PERFORM 2900-WRITE-CHECKPOINT-IF-DUE
+           THRU  F-2900-WRITE-CHECKPOINT-IF-DUE.
 
        F-2000-PROCESS. EXIT.
-       
+
+       2100-COMPARE-TO-PREVIOUS.
+
+           IF  WS-LINE(WS-X) NOT = WS-PREV-LINE-1(WS-X)
+               MOVE 'N' TO WS-SAME-AS-GEN-1
+           END-IF.
+
+           IF  WS-LINE(WS-X) NOT = WS-PREV-LINE-2(WS-X)
+               MOVE 'N' TO WS-SAME-AS-GEN-2
+           END-IF.
+
+       F-2100-COMPARE-TO-PREVIOUS. EXIT.
+
+       2150-SAVE-GENERATION-SNAPSHOT.
+
+           MOVE WS-PREV-LINE-1(WS-X) TO WS-PREV-LINE-2(WS-X).
+           MOVE WS-LINE(WS-X)        TO WS-PREV-LINE-1(WS-X).
+
+       F-2150-SAVE-GENERATION-SNAPSHOT. EXIT.
+
+       2900-WRITE-CHECKPOINT-IF-DUE.
+
+           DIVIDE WS-GENERATION BY CT-CHECKPOINT-INTERVAL
+               GIVING    WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+
+           IF  WS-CHECKPOINT-REMAINDER = 0
+               PERFORM 2910-WRITE-CHECKPOINT
+               THRU  F-2910-WRITE-CHECKPOINT
+           END-IF.
+
+       F-2900-WRITE-CHECKPOINT-IF-DUE. EXIT.
+
+       2910-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           IF  WS-CHKPT-STATUS = '00'
+
+               MOVE 'H'                 TO CHKPT-REC-TYPE
+               MOVE WS-GENERATION       TO CHKPT-GENERATION
+               MOVE WS-MIN-POPULATION   TO CHKPT-MIN-POP
+               MOVE WS-MAX-POPULATION   TO CHKPT-MAX-POP
+               MOVE WS-TOTAL-POPULATION TO CHKPT-TOTAL-POP
+               MOVE CT-CANVAS-HEIGHT    TO CHKPT-HEIGHT
+               MOVE CT-CANVAS-WIDTH     TO CHKPT-WIDTH
+               MOVE CT-WRAP-MODE        TO CHKPT-WRAP-MODE
+               MOVE CT-BIRTH-RULE       TO CHKPT-BIRTH-RULE
+               MOVE CT-SURVIVE-RULE     TO CHKPT-SURVIVE-RULE
+               MOVE WS-EXTINCT-SWITCH   TO CHKPT-EXTINCT-SWITCH
+               MOVE WS-EXTINCT-GENERATION
+                                        TO CHKPT-EXTINCT-GENERATION
+               MOVE WS-PRINT-PAGE       TO CHKPT-PRINT-PAGE
+               WRITE CHKPT-HEADER-RECORD
+
+               PERFORM 2920-WRITE-CHECKPOINT-ROW
+               THRU  F-2920-WRITE-CHECKPOINT-ROW
+               VARYING WS-X FROM 1 BY 1
+               UNTIL   WS-X > CT-CANVAS-HEIGHT
+
+               PERFORM 2925-WRITE-PREV-LINE-1
+               THRU  F-2925-WRITE-PREV-LINE-1
+               VARYING WS-X FROM 1 BY 1
+               UNTIL   WS-X > CT-CANVAS-HEIGHT
+
+               PERFORM 2930-WRITE-PREV-LINE-2
+               THRU  F-2930-WRITE-PREV-LINE-2
+               VARYING WS-X FROM 1 BY 1
+               UNTIL   WS-X > CT-CANVAS-HEIGHT
+
+               CLOSE CHECKPOINT-FILE
+
+           END-IF.
+
+       F-2910-WRITE-CHECKPOINT. EXIT.
+
+       2920-WRITE-CHECKPOINT-ROW.
+
+           MOVE 'D'            TO CHKPT-DATA-TYPE.
+           MOVE WS-LINE(WS-X)  TO CHKPT-DATA-LINE.
+           WRITE CHKPT-DATA-RECORD.
+
+       F-2920-WRITE-CHECKPOINT-ROW. EXIT.
+
+       2925-WRITE-PREV-LINE-1.
+
+           MOVE '1'                  TO CHKPT-DATA-TYPE.
+           MOVE WS-PREV-LINE-1(WS-X) TO CHKPT-DATA-LINE.
+           WRITE CHKPT-DATA-RECORD.
+
+       F-2925-WRITE-PREV-LINE-1. EXIT.
+
+       2930-WRITE-PREV-LINE-2.
+
+           MOVE '2'                  TO CHKPT-DATA-TYPE.
+           MOVE WS-PREV-LINE-2(WS-X) TO CHKPT-DATA-LINE.
+           WRITE CHKPT-DATA-RECORD.
+
+       F-2930-WRITE-PREV-LINE-2. EXIT.
+
        3000-DISPLAY-SCREEN.
 
-           DISPLAY WS-LINE(WS-X).
+           DISPLAY WS-LINE(WS-X)(1 : CT-CANVAS-WIDTH).
            INITIALIZE WS-ARRAY2(WS-X).
 
        F-3000-DISPLAY-SCREEN. EXIT.
 
+       3050-PRINT-GENERATION.
+
+           ADD  1                  TO WS-PRINT-PAGE.
+           MOVE WS-GENERATION      TO WS-PP-GENERATION.
+           MOVE WS-PRINT-PAGE      TO WS-PP-PAGE.
+           WRITE PRINT-RECORD FROM WS-PRINT-PAGE-LINE.
+
+           PERFORM 3060-PRINT-GENERATION-ROW
+           THRU  F-3060-PRINT-GENERATION-ROW
+           VARYING WS-X FROM 1 BY 1
+           UNTIL   WS-X > CT-CANVAS-HEIGHT.
+
+       F-3050-PRINT-GENERATION. EXIT.
+
+       3055-PRINT-INITIAL-STATE.
+
+           ADD  1                       TO WS-PRINT-PAGE.
+           COMPUTE WS-PP-GENERATION   = WS-START-GENERATION - 1.
+           MOVE WS-PRINT-PAGE           TO WS-PP-PAGE.
+           WRITE PRINT-RECORD FROM WS-PRINT-PAGE-LINE.
+
+           PERFORM 3060-PRINT-GENERATION-ROW
+           THRU  F-3060-PRINT-GENERATION-ROW
+           VARYING WS-X FROM 1 BY 1
+           UNTIL   WS-X > CT-CANVAS-HEIGHT.
+
+       F-3055-PRINT-INITIAL-STATE. EXIT.
+
+       3060-PRINT-GENERATION-ROW.
+
+           MOVE WS-LINE(WS-X)  TO WS-PD-TEXT.
+           WRITE PRINT-RECORD FROM WS-PRINT-DETAIL-LINE.
+           INITIALIZE WS-ARRAY2(WS-X).
+
+       F-3060-PRINT-GENERATION-ROW. EXIT.
+
        3500-OVERWRITE-CELL.
 
            PERFORM 6000-PREPARE-LINE-FOR-DISPLAY
@@ -129,33 +700,47 @@
 
        5000-CHECK-CORNER-CASES.
 
-           EVALUATE WS-X
-             WHEN 1
+           IF  CT-WRAP-MODE = 'Y'
 
-               PERFORM 5100-UPPER-LINE
-               THRU  F-5100-UPPER-LINE
-             
-             WHEN CT-CANVAS-HEIGHT
+               PERFORM 5350-ALL-NEIGHBORS-WRAP
+               THRU  F-5350-ALL-NEIGHBORS-WRAP
 
-               PERFORM 5200-LOWER-LINE
-               THRU  F-5200-LOWER-LINE 
+           ELSE
 
-             WHEN OTHER
+               EVALUATE WS-X
+                 WHEN 1
 
-               PERFORM 5300-MIDDLE-LINES
-               THRU  F-5300-MIDDLE-LINES
+                   PERFORM 5100-UPPER-LINE
+                   THRU  F-5100-UPPER-LINE
 
-           END-EVALUATE.
+                 WHEN CT-CANVAS-HEIGHT
+
+                   PERFORM 5200-LOWER-LINE
+                   THRU  F-5200-LOWER-LINE
+
+                 WHEN OTHER
+
+                   PERFORM 5300-MIDDLE-LINES
+                   THRU  F-5300-MIDDLE-LINES
+
+               END-EVALUATE
+
+           END-IF.
 
            IF  WS-CELL(WS-X,WS-Y) = 1
-               AND (WS-NEIGHBORS(WS-X,WS-Y) < 2 
-                   OR WS-NEIGHBORS(WS-X,WS-Y) > 3)
-                   MOVE 0 TO WS-CELL(WS-X,WS-Y) 
-           ELSE IF WS-CELL(WS-X,WS-Y) = 0 
-                AND WS-NEIGHBORS(WS-X,WS-Y) = 3
+               AND CT-SURVIVE-RULE(WS-NEIGHBORS(WS-X,WS-Y) + 1 : 1)
+                   NOT = '1'
+                   MOVE 0 TO WS-CELL(WS-X,WS-Y)
+           ELSE IF WS-CELL(WS-X,WS-Y) = 0
+                AND CT-BIRTH-RULE(WS-NEIGHBORS(WS-X,WS-Y) + 1 : 1)
+                    = '1'
                    MOVE 1 TO WS-CELL(WS-X,WS-Y)
            END-IF.
 
+           IF  WS-CELL(WS-X,WS-Y) = 1
+               ADD 1 TO WS-LIVE-COUNT
+           END-IF.
+
        F-5000-CHECK-CORNER-CASES. EXIT.
 
        5100-UPPER-LINE.
@@ -299,6 +884,47 @@
 
        F-5300-ADD-NEIGHBOR. EXIT.
 
+       5350-ALL-NEIGHBORS-WRAP.
+
+           PERFORM VARYING   WS-X-AUX
+           FROM 1 BY 1 UNTIL WS-X-AUX > 3
+
+               PERFORM 5360-ADD-NEIGHBOR-WRAP
+               THRU  F-5360-ADD-NEIGHBOR-WRAP
+               VARYING WS-Y-AUX FROM 1 BY 1
+               UNTIL   WS-Y-AUX > 3
+
+           END-PERFORM.
+
+       F-5350-ALL-NEIGHBORS-WRAP. EXIT.
+
+       5360-ADD-NEIGHBOR-WRAP.
+
+           COMPUTE WS-NEI-ROW = WS-X - 2 + WS-X-AUX.
+           COMPUTE WS-NEI-COL = WS-Y - 2 + WS-Y-AUX.
+
+           IF  WS-NEI-ROW < 1
+               ADD  CT-CANVAS-HEIGHT TO WS-NEI-ROW
+           END-IF.
+           IF  WS-NEI-ROW > CT-CANVAS-HEIGHT
+               SUBTRACT CT-CANVAS-HEIGHT FROM WS-NEI-ROW
+           END-IF.
+           IF  WS-NEI-COL < 1
+               ADD  CT-CANVAS-WIDTH TO WS-NEI-COL
+           END-IF.
+           IF  WS-NEI-COL > CT-CANVAS-WIDTH
+               SUBTRACT CT-CANVAS-WIDTH FROM WS-NEI-COL
+           END-IF.
+
+           IF  NOT(WS-X-AUX = 2 AND WS-Y-AUX = 2)
+               AND WS-LINE(WS-NEI-ROW)(WS-NEI-COL : 1)
+                   = CT-LIVING-CELL
+               ADD 1
+               TO  WS-NEIGHBORS(WS-X,WS-Y)
+           END-IF.
+
+       F-5360-ADD-NEIGHBOR-WRAP. EXIT.
+
        6000-PREPARE-LINE-FOR-DISPLAY.
 
            IF  WS-CELL(WS-X,WS-Y) = 1
@@ -309,8 +935,126 @@
 
        F-6000-PREPARE-LINE-FOR-DISPLAY. EXIT.
 
+       8000-UPDATE-STATISTICS.
+
+           ADD WS-LIVE-COUNT   TO WS-TOTAL-POPULATION.
+
+           IF  WS-GENERATION = 1
+               MOVE WS-LIVE-COUNT TO WS-MIN-POPULATION
+               MOVE WS-LIVE-COUNT TO WS-MAX-POPULATION
+           ELSE
+               IF  WS-LIVE-COUNT < WS-MIN-POPULATION
+                   MOVE WS-LIVE-COUNT TO WS-MIN-POPULATION
+               END-IF
+               IF  WS-LIVE-COUNT > WS-MAX-POPULATION
+                   MOVE WS-LIVE-COUNT TO WS-MAX-POPULATION
+               END-IF
+           END-IF.
+
+           IF  WS-LIVE-COUNT = 0
+               AND WS-EXTINCT-SWITCH = 'N'
+               MOVE 'Y' TO WS-EXTINCT-SWITCH
+               MOVE WS-GENERATION TO WS-EXTINCT-GENERATION
+           END-IF.
+
+       F-8000-UPDATE-STATISTICS. EXIT.
+
        9999-FINAL.
 
-           CONTINUE.
-       
+           IF  WS-GENERATION > 0
+               COMPUTE WS-AVERAGE-POPULATION ROUNDED =
+                       WS-TOTAL-POPULATION / WS-GENERATION
+           END-IF.
+
+           MOVE WS-AVERAGE-POPULATION TO WS-AVERAGE-POPULATION-ED.
+           MOVE WS-GENERATION         TO WS-GENERATION-ED.
+           MOVE WS-MIN-POPULATION     TO WS-MIN-POPULATION-ED.
+           MOVE WS-MAX-POPULATION     TO WS-MAX-POPULATION-ED.
+           MOVE WS-EXTINCT-GENERATION TO WS-EXTINCT-GENERATION-ED.
+
+           IF  WS-OUTPUT-MODE = 'P'
+               PERFORM 9100-PRINT-FINAL-REPORT
+               THRU  F-9100-PRINT-FINAL-REPORT
+           ELSE
+               DISPLAY CT-FILLER-LINE
+               DISPLAY 'POPULATION STATISTICS FOR THIS RUN'
+               DISPLAY '  GENERATIONS RUN. . . . . . : '
+                       WS-GENERATION-ED
+               DISPLAY '  MINIMUM POPULATION . . . . : '
+                       WS-MIN-POPULATION-ED
+               DISPLAY '  MAXIMUM POPULATION . . . . : '
+                       WS-MAX-POPULATION-ED
+               DISPLAY '  AVERAGE POPULATION . . . . : '
+                       WS-AVERAGE-POPULATION-ED
+
+               EVALUATE TRUE
+                   WHEN WS-EXTINCT-SWITCH = 'Y'
+                       DISPLAY '  COLONY DIED OUT AT GENERATION. . : '
+                               WS-EXTINCT-GENERATION-ED
+                   WHEN WS-STEADY-STATE = 'Y'
+                       DISPLAY
+                           '  STEADY STATE REACHED AT GENERATION : '
+                           WS-GENERATION-ED
+                   WHEN OTHER
+                       DISPLAY
+                           '  COLONY RAN THE FULL SET OF GENERATIONS'
+               END-EVALUATE
+
+               DISPLAY CT-FILLER-LINE
+           END-IF.
+
+           DELETE FILE CHECKPOINT-FILE.
+
        F-9999-FINAL. EXIT.
+
+       9100-PRINT-FINAL-REPORT.
+
+           MOVE SPACES               TO WS-PS-LABEL.
+           MOVE 'POPULATION STATISTICS FOR THIS RUN' TO WS-PS-LABEL.
+           MOVE 0                     TO WS-PS-VALUE.
+           MOVE ZEROES                TO WS-PS-VALUE-ED.
+           WRITE PRINT-RECORD FROM WS-PRINT-STATS-LINE.
+
+           MOVE '  GENERATIONS RUN. . . . . . :' TO WS-PS-LABEL.
+           MOVE WS-GENERATION         TO WS-PS-VALUE.
+           MOVE ZEROES                TO WS-PS-VALUE-ED.
+           WRITE PRINT-RECORD FROM WS-PRINT-STATS-LINE.
+
+           MOVE '  MINIMUM POPULATION . . . . :' TO WS-PS-LABEL.
+           MOVE WS-MIN-POPULATION      TO WS-PS-VALUE.
+           MOVE ZEROES                 TO WS-PS-VALUE-ED.
+           WRITE PRINT-RECORD FROM WS-PRINT-STATS-LINE.
+
+           MOVE '  MAXIMUM POPULATION . . . . :' TO WS-PS-LABEL.
+           MOVE WS-MAX-POPULATION       TO WS-PS-VALUE.
+           MOVE ZEROES                  TO WS-PS-VALUE-ED.
+           WRITE PRINT-RECORD FROM WS-PRINT-STATS-LINE.
+
+           MOVE '  AVERAGE POPULATION . . . . :' TO WS-PS-LABEL.
+           MOVE 0                        TO WS-PS-VALUE.
+           MOVE WS-AVERAGE-POPULATION-ED TO WS-PS-VALUE-ED.
+           WRITE PRINT-RECORD FROM WS-PRINT-STATS-LINE.
+
+           MOVE SPACES                   TO WS-PS-LABEL.
+           MOVE 0                        TO WS-PS-VALUE.
+           MOVE ZEROES                   TO WS-PS-VALUE-ED.
+
+           EVALUATE TRUE
+               WHEN WS-EXTINCT-SWITCH = 'Y'
+                   MOVE '  COLONY DIED OUT AT GENERATION. . :'
+                       TO WS-PS-LABEL
+                   MOVE WS-EXTINCT-GENERATION TO WS-PS-VALUE
+               WHEN WS-STEADY-STATE = 'Y'
+                   MOVE '  STEADY STATE REACHED AT GENERATION :'
+                       TO WS-PS-LABEL
+                   MOVE WS-GENERATION TO WS-PS-VALUE
+               WHEN OTHER
+                   MOVE '  COLONY RAN THE FULL SET OF GENERATIONS'
+                       TO WS-PS-LABEL
+           END-EVALUATE.
+
+           WRITE PRINT-RECORD FROM WS-PRINT-STATS-LINE.
+
+           CLOSE PRINT-FILE.
+
+       F-9100-PRINT-FINAL-REPORT. EXIT.
